@@ -0,0 +1,19 @@
+      *> -----------------------------------------------------------
+      *> clireg.cpy - layout do registro de cliente, compartilhado
+      *> por clientes.cbl, cliente-service.cbl e os programas em
+      *> lote que leem clientes.dat / clientes2.dat.
+      *> -----------------------------------------------------------
+       01 file1-rec.
+           05 fs-key.
+               10 fs-fone pic 9(09) blank when zeros.
+           05 fs-nome     pic x(40).
+           05 fs-endereco pic x(40).
+           05 fs-cpf      pic 9(11) blank when zeros.
+           05 fs-status   pic x(01) value "A".
+               88 fs-ativo   value "A".
+               88 fs-inativo value "I".
+           05 fs-tipo-pessoa pic x(01).
+               88 fs-pessoa-fisica    value "F".
+               88 fs-pessoa-juridica  value "J".
+           05 fs-email    pic x(40).
+           05 filler      pic x(05).
