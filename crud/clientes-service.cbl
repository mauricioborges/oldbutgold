@@ -1,97 +1,384 @@
           >>source format free
-identification division.
-program-id. cliente-service.
-
-environment division.
-    input-output section.
-    file-control.
-       select file2 assign to disk
-           organization is indexed
-           access mode is random
-           file status is fs-stat
-           record key is fs-key.
-
-data division.
-    file section.
-        fd file2 value of file-id is "clientes2.dat".
-        01 file2-rec.
-           05 fs-key.
-               10 fs-fone pic 9(09) blank when zeros.
-           05 fs-nome     pic x(40).
-           05 fs-endereco pic x(40).
-           05 filler      pic x(20).
-    working-storage section.
-       77 fs-stat pic 9(02).
-           88 fs-ok         value zeros.
-           88 fs-cancela    value 99.
-           88 fs-nao-existe value 35.
-
-    linkage section.
-        01 file2-param  pic x(109).
-        77 file-err-msg pic x(80).
-        01 app-stat pic 9(02).
-
-
-
-procedure division.
-
-entry 'start-files'.
-    move spaces to file2-rec.
-    open i-o file2
-    if fs-nao-existe then
-        open output file2
-        close file2
-        open i-o file2
-    end-if.
-    goback.
-
-entry 'salva-cliente' using file2-param, file-err-msg, app-stat.
-    move spaces to file-err-msg
-    move file2-param to file2-rec.
-    write file2-rec
-    invalid key
-       move "cliente já existe" to file-err-msg
-       move zeros to fs-key
-    end-write.
-   move fs-stat to app-stat.
-
-    move spaces to file2-rec.
-    goback.
-
-entry 'busca-cliente' using file2-param, file-err-msg, app-stat.
-    move file2-param to file2-rec.
-   read file2
-       invalid key
-           move "cliente não encontrado" to file-err-msg
-   end-read
-   move fs-stat to app-stat.
-    move file2-rec to file2-param.
-   goback.
-
-entry 'deleta-cliente' using file2-param, file-err-msg, app-stat.
-    move file2-param to file2-rec.
-   delete file2
-       invalid key
-           move "erro ao excluir" to file-err-msg
-   end-delete.
-   move fs-stat to app-stat.
-    move file2-rec to file2-param.
-   goback.
-
-entry 'altera-cliente' using file2-param, file-err-msg, app-stat.
-    move spaces to file-err-msg
-    move file2-param to file2-rec.
-    rewrite file2-rec
-    invalid key
-       move "erro ao gravar" to file-err-msg
-       move zeros to fs-key
-   end-rewrite.
-   move fs-stat to app-stat.
-
-    move spaces to file2-rec.
-    goback.
-entry 'finaliza-clientes-service'
-    close file2.
-goback.
-
-end program cliente-service.
+       identification division.
+       program-id. cliente-service.
+
+       environment division.
+           input-output section.
+           file-control.
+              select file2 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  file status is fs-stat
+                  record key is fs-key
+                  alternate record key is fs-nome
+                      with duplicates.
+              select file1 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  file status is fs1-stat
+                  record key is fs1-key
+                  alternate record key is fs1-nome
+                      with duplicates.
+              select auditoria assign to disk
+                  organization is line sequential
+                  file status is fa-stat.
+
+       data division.
+           file section.
+               fd file2 value of file-id is "clientes2.dat".
+               copy clireg replacing ==file1-rec== by ==file2-rec==.
+
+               fd file1 value of file-id is "clientes.dat".
+               copy clireg replacing ==fs-key==      by ==fs1-key==
+                                     ==fs-fone==      by ==fs1-fone==
+                                     ==fs-nome==      by ==fs1-nome==
+                                     ==fs-endereco==  by ==fs1-endereco==
+                                     ==fs-cpf==       by ==fs1-cpf==
+                                     ==fs-status==    by ==fs1-status==
+                                     ==fs-ativo==     by ==fs1-ativo==
+                                     ==fs-inativo==   by ==fs1-inativo==
+                                     ==fs-tipo-pessoa==      by ==fs1-tipo-pessoa==
+                                     ==fs-pessoa-fisica==    by ==fs1-pessoa-fisica==
+                                     ==fs-pessoa-juridica==  by ==fs1-pessoa-juridica==
+                                     ==fs-email==            by ==fs1-email==.
+
+               fd auditoria value of file-id is "auditoria-clientes.log".
+               01 auditoria-rec.
+                   05 aud-data         pic 9(08).
+                   05 filler           pic x(01) value space.
+                   05 aud-hora         pic 9(08).
+                   05 filler           pic x(01) value space.
+                   05 aud-operacao     pic x(12).
+                   05 filler           pic x(01) value space.
+                   05 aud-fone         pic 9(09).
+                   05 filler           pic x(01) value space.
+                   05 aud-nome-antes   pic x(40).
+                   05 filler           pic x(01) value space.
+                   05 aud-end-antes    pic x(40).
+                   05 filler           pic x(01) value space.
+                   05 aud-nome-depois  pic x(40).
+                   05 filler           pic x(01) value space.
+                   05 aud-end-depois   pic x(40).
+
+           working-storage section.
+              77 fs-stat pic 9(02).
+                  88 fs-ok         value zeros.
+                  88 fs-cancela    value 99.
+                  88 fs-nao-existe value 35.
+              77 fs1-stat pic 9(02).
+                  88 fs1-ok         value zeros.
+                  88 fs1-nao-existe value 35.
+              77 ws-nome-busca pic x(40).
+              77 fa-stat pic 9(02).
+
+              77 ws-aud-operacao    pic x(12).
+              77 ws-aud-nome-antes  pic x(40).
+              77 ws-aud-end-antes   pic x(40).
+
+           linkage section.
+               01 file2-param  pic x(147).
+               77 file-err-msg pic x(80).
+               01 app-stat pic 9(02).
+
+      *> -----------------------------------------------------------
+      *> cliente-service - mantém clientes2.dat como arquivo mestre
+      *> e espelha as gravações em clientes.dat, para que os dois
+      *> arquivos nunca fiquem fora de sincronia.
+      *> -----------------------------------------------------------
+       procedure division.
+
+       entry 'start-files'.
+           move spaces to file2-rec.
+           open i-o file2
+           if fs-nao-existe then
+               open output file2
+               close file2
+               open i-o file2
+           end-if.
+           move spaces to file1-rec.
+           open i-o file1
+           if fs1-nao-existe then
+               open output file1
+               close file1
+               open i-o file1
+           end-if.
+           open extend auditoria.
+           goback.
+
+       entry 'salva-cliente' using file2-param, file-err-msg, app-stat.
+           move spaces to file-err-msg
+           move file2-param to file2-rec.
+           set fs-ativo to true.
+           write file2-rec
+           invalid key
+              move "cliente já existe" to file-err-msg
+              move zeros to fs-key
+           end-write.
+           if file-err-msg equal spaces and not fs-ok
+               move "registro em uso, tente novamente" to file-err-msg
+           end-if.
+           move fs-stat to app-stat.
+           if fs-ok
+               move file2-rec to file1-rec
+               write file1-rec
+               invalid key
+                   continue
+               end-write
+               move spaces to ws-aud-nome-antes
+               move spaces to ws-aud-end-antes
+               if fs1-ok
+                   move "inclusão" to ws-aud-operacao
+               else
+                   move "erro espelho" to ws-aud-operacao
+               end-if
+               perform grava-auditoria
+           end-if.
+
+           move spaces to file2-rec.
+           goback.
+
+       entry 'busca-cliente' using file2-param, file-err-msg, app-stat.
+           move spaces to file-err-msg
+           move file2-param to file2-rec.
+          read file2
+              invalid key
+                  move "cliente não encontrado" to file-err-msg
+          end-read
+          move fs-stat to app-stat.
+           move file2-rec to file2-param.
+          goback.
+
+      *> -----------------------------------------------------------
+      *> busca-cliente-edicao - igual a busca-cliente, mas mantém o
+      *> registro travado até o chamador regravar (altera-cliente) ou
+      *> chamar libera-cliente, evitando que duas sessões alterem o
+      *> mesmo cliente ao mesmo tempo.
+      *> -----------------------------------------------------------
+       entry 'busca-cliente-edicao' using file2-param, file-err-msg,
+                   app-stat.
+           move spaces to file-err-msg
+           move file2-param to file2-rec.
+           read file2 with lock
+               invalid key
+                   move "cliente não encontrado" to file-err-msg
+           end-read.
+           if file-err-msg equal spaces and not fs-ok
+               move "registro em uso, tente novamente" to file-err-msg
+           end-if.
+           move fs-stat to app-stat.
+           move file2-rec to file2-param.
+           goback.
+
+       entry 'libera-cliente' using file2-param, file-err-msg,
+                   app-stat.
+           move spaces to file-err-msg.
+           unlock file2.
+           move fs-stat to app-stat.
+           goback.
+
+       entry 'deleta-cliente' using file2-param, file-err-msg, app-stat.
+           move spaces to file-err-msg
+           move file2-param to file2-rec.
+           read file2
+               invalid key
+                   move "cliente não encontrado" to file-err-msg
+           end-read.
+           if fs-ok
+               move fs-nome     to ws-aud-nome-antes
+               move fs-endereco to ws-aud-end-antes
+               delete file2
+                   invalid key
+                       move "erro ao excluir" to file-err-msg
+               end-delete
+               if file-err-msg equal spaces and not fs-ok
+                   move "registro em uso, tente novamente"
+                       to file-err-msg
+               end-if
+               if fs-ok
+                   move file2-rec to file1-rec
+                   delete file1
+                   invalid key
+                       continue
+                   end-delete
+                   move "exclusão" to ws-aud-operacao
+                   perform grava-auditoria
+               end-if
+           end-if.
+           move fs-stat to app-stat.
+           move file2-rec to file2-param.
+          goback.
+
+       entry 'altera-cliente' using file2-param, file-err-msg, app-stat.
+           move spaces to file-err-msg
+           move file2-param to file2-rec.
+           read file2
+               invalid key
+                   move "cliente não encontrado" to file-err-msg
+           end-read.
+           if fs-ok
+               move fs-nome     to ws-aud-nome-antes
+               move fs-endereco to ws-aud-end-antes
+               move file2-param to file2-rec
+               rewrite file2-rec
+               invalid key
+                  move "erro ao gravar" to file-err-msg
+               end-rewrite
+               if file-err-msg equal spaces and not fs-ok
+                   move "registro em uso, tente novamente"
+                       to file-err-msg
+               end-if
+               if fs-ok
+                   move file2-rec to file1-rec
+                   rewrite file1-rec
+                   invalid key
+                       continue
+                   end-rewrite
+                   if fs1-ok
+                       move "alteração" to ws-aud-operacao
+                   else
+                       move "erro espelho" to ws-aud-operacao
+                   end-if
+                   perform grava-auditoria
+               end-if
+           end-if.
+           move fs-stat to app-stat.
+
+           move spaces to file2-rec.
+           goback.
+
+      *> -----------------------------------------------------------
+      *> busca por nome (chave alternativa, com duplicatas) - o
+      *> chamador informa o nome em file2-param e recebe o primeiro
+      *> registro casado; os demais são obtidos chamando
+      *> busca-cliente-nome-proximo até vir "fim da listagem".
+      *> -----------------------------------------------------------
+       entry 'busca-cliente-nome-inicia' using file2-param,
+                   file-err-msg, app-stat.
+           move spaces to file-err-msg
+           move file2-param to file2-rec.
+           move fs-nome to ws-nome-busca.
+           start file2 key is equal to fs-nome
+               invalid key
+                   move "cliente não encontrado" to file-err-msg
+           end-start.
+           move fs-stat to app-stat.
+           goback.
+
+       entry 'busca-cliente-nome-proximo' using file2-param,
+                   file-err-msg, app-stat.
+           move spaces to file-err-msg
+           read file2 next record
+               at end
+                   move "fim da listagem" to file-err-msg
+           end-read.
+           if fs-ok and fs-nome not equal ws-nome-busca
+               move "fim da listagem" to file-err-msg
+               move 99 to fs-stat
+           end-if.
+           move fs-stat to app-stat.
+           move file2-rec to file2-param.
+           goback.
+
+      *> -----------------------------------------------------------
+      *> "listar todos" - percorre clientes2.dat em ordem de chave
+      *> primária, avançando/recuando registro a registro.
+      *> -----------------------------------------------------------
+       entry 'lista-inicia' using file2-param, file-err-msg, app-stat.
+           move spaces to file-err-msg
+           move low-values to file2-rec.
+           start file2 key is not less than fs-key
+               invalid key
+                   move "arquivo vazio" to file-err-msg
+           end-start.
+           move fs-stat to app-stat.
+           goback.
+
+       entry 'lista-proximo' using file2-param, file-err-msg, app-stat.
+           move spaces to file-err-msg
+           read file2 next record
+               at end
+                   move "fim da listagem" to file-err-msg
+           end-read.
+           move fs-stat to app-stat.
+           move file2-rec to file2-param.
+           goback.
+
+       entry 'lista-anterior' using file2-param, file-err-msg, app-stat.
+           move spaces to file-err-msg
+           read file2 previous record
+               at end
+                   move "início da listagem" to file-err-msg
+           end-read.
+           move fs-stat to app-stat.
+           move file2-rec to file2-param.
+           goback.
+
+      *> -----------------------------------------------------------
+      *> exclusão lógica - marca o cliente como inativo em vez de
+      *> remover fisicamente o registro, para permitir desfazer uma
+      *> confirmação equivocada.
+      *> -----------------------------------------------------------
+       entry 'inativa-cliente' using file2-param, file-err-msg,
+                   app-stat.
+           move spaces to file-err-msg
+           move file2-param to file2-rec.
+           read file2
+               invalid key
+                   move "cliente não encontrado" to file-err-msg
+           end-read.
+           if fs-ok
+               move fs-nome     to ws-aud-nome-antes
+               move fs-endereco to ws-aud-end-antes
+               set fs-inativo to true
+               rewrite file2-rec
+               invalid key
+                   move "erro ao excluir" to file-err-msg
+               end-rewrite
+               if file-err-msg equal spaces and not fs-ok
+                   move "registro em uso, tente novamente"
+                       to file-err-msg
+               end-if
+               if fs-ok
+                   move file2-rec to file1-rec
+                   rewrite file1-rec
+                   invalid key
+                       continue
+                   end-rewrite
+                   if fs1-ok
+                       move "exclusão" to ws-aud-operacao
+                   else
+                       move "erro espelho" to ws-aud-operacao
+                   end-if
+                   perform grava-auditoria
+               end-if
+           end-if.
+           move fs-stat to app-stat.
+           move file2-rec to file2-param.
+           goback.
+
+       entry 'finaliza-clientes-service'
+           close file2
+           close file1
+           close auditoria.
+       goback.
+
+      *> -----------------------------------------------------------
+      *> grava-auditoria - registra quem mexeu em quê: data/hora,
+      *> operação, telefone e os valores de nome/endereço antes e
+      *> depois da mudança.
+      *> -----------------------------------------------------------
+       grava-auditoria.
+           move spaces to auditoria-rec
+           accept aud-data from date yyyymmdd
+           accept aud-hora from time
+           move ws-aud-operacao   to aud-operacao
+           move fs-fone           to aud-fone
+           move ws-aud-nome-antes to aud-nome-antes
+           move ws-aud-end-antes  to aud-end-antes
+           move fs-nome           to aud-nome-depois
+           move fs-endereco       to aud-end-depois
+           write auditoria-rec.
+
+       end program cliente-service.
