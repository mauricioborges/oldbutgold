@@ -0,0 +1,90 @@
+          >>source format free
+       identification division.
+       program-id. exporta-clientes.
+       environment division.
+
+       configuration section.
+
+       input-output section.
+       file-control.
+           select file1 assign to disk
+               organization is indexed
+               access mode is sequential
+               file status is fs-stat
+               record key is fs-key
+               alternate record key is fs-nome
+                   with duplicates.
+           select csv-clientes assign to disk
+               organization is line sequential
+               file status is fc-stat.
+
+       data division.
+       file section.
+       fd file1 value of file-id is "clientes.dat".
+       copy clireg.
+
+       fd csv-clientes value of file-id is "clientes.csv".
+       01 csv-rec pic x(126).
+
+       working-storage section.
+       77 fs-stat pic 9(02).
+           88 fs-ok  value zeros.
+           88 fs-fim value 10.
+       77 fc-stat pic 9(02).
+
+       77 ws-fone-edit pic 9(09).
+
+       procedure division.
+       inicio.
+           perform abrir-arquivos
+           perform le-file1
+           perform until fs-fim
+               perform grava-linha-csv
+               perform le-file1
+           end-perform
+           perform fecha-arquivos
+           stop run.
+
+      *> -----------------------------------
+       abrir-arquivos.
+           open input file1
+           open output csv-clientes.
+
+      *> -----------------------------------
+      *> lê o próximo registro ativo, pulando os que foram excluídos
+      *> por exclusão lógica (fs-inativo)
+       le-file1.
+           read file1 next record
+               at end
+                   set fs-fim to true
+           end-read.
+           if fs-ok and fs-inativo
+               go le-file1
+           end-if.
+
+      *> -----------------------------------
+      *> monta uma linha csv: telefone,"nome","endereço" - nome e
+      *> endereço vêm entre aspas porque endereço costuma trazer
+      *> vírgula de verdade (ex: "rua x, 123, bairro")
+       grava-linha-csv.
+           move spaces to csv-rec
+           move fs-fone to ws-fone-edit
+           string ws-fone-edit         delimited by size
+                  ","                  delimited by size
+                  '"'                  delimited by size
+                  function trim(fs-nome)      delimited by size
+                  '"'                  delimited by size
+                  ","                  delimited by size
+                  '"'                  delimited by size
+                  function trim(fs-endereco)  delimited by size
+                  '"'                  delimited by size
+                  into csv-rec
+           end-string
+           write csv-rec.
+
+      *> -----------------------------------
+       fecha-arquivos.
+           close file1
+           close csv-clientes.
+
+       end program exporta-clientes.
