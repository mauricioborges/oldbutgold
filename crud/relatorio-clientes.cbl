@@ -0,0 +1,125 @@
+          >>source format free
+       identification division.
+       program-id. relatorio-clientes.
+       environment division.
+
+       configuration section.
+
+       input-output section.
+       file-control.
+           select file1 assign to disk
+               organization is indexed
+               access mode is sequential
+               file status is fs-stat
+               record key is fs-key
+               alternate record key is fs-nome
+                   with duplicates.
+           select relatorio assign to disk
+               organization is line sequential
+               file status is fr-stat.
+
+       data division.
+       file section.
+       fd file1 value of file-id is "clientes.dat".
+       copy clireg.
+
+       fd relatorio value of file-id is "clientes.lst".
+       01 relatorio-rec pic x(80).
+
+       working-storage section.
+       77 fs-stat pic 9(02).
+           88 fs-ok         value zeros.
+           88 fs-fim        value 10.
+       77 fr-stat pic 9(02).
+           88 fr-ok value zeros.
+
+       77 ws-total pic 9(05) value zeros.
+
+       01 ws-cabecalho.
+           05 filler      pic x(10) value "telefone".
+           05 filler      pic x(02) value spaces.
+           05 filler      pic x(40) value "nome".
+           05 filler      pic x(02) value spaces.
+           05 filler      pic x(04) value "tipo".
+           05 filler      pic x(02) value spaces.
+           05 filler      pic x(20) value "endereço".
+
+       01 ws-detalhe.
+           05 ws-d-fone   pic 9(09) blank when zeros.
+           05 filler      pic x(03) value spaces.
+           05 ws-d-nome   pic x(40).
+           05 filler      pic x(02) value spaces.
+           05 ws-d-tipo   pic x(02).
+           05 filler      pic x(02) value spaces.
+           05 ws-d-end    pic x(22).
+
+       01 ws-rodape.
+           05 filler      pic x(20) value "total de clientes: ".
+           05 ws-r-total  pic zzzz9.
+
+       procedure division.
+       inicio.
+           perform abrir-arquivos
+           perform imprime-cabecalho
+           perform le-file1
+           perform until fs-fim
+               perform imprime-detalhe
+               perform le-file1
+           end-perform
+           perform imprime-rodape
+           perform fecha-arquivos
+           stop run.
+
+      *> -----------------------------------
+       abrir-arquivos.
+           open input file1
+           open output relatorio.
+
+      *> -----------------------------------
+      *> lê o próximo registro ativo, pulando os que foram excluídos
+      *> por exclusão lógica (fs-inativo)
+       le-file1.
+           read file1 next record
+               at end
+                   set fs-fim to true
+           end-read.
+           if fs-ok and fs-inativo
+               go le-file1
+           end-if.
+
+      *> -----------------------------------
+       imprime-cabecalho.
+           move ws-cabecalho to relatorio-rec
+           write relatorio-rec
+           move spaces to relatorio-rec
+           write relatorio-rec.
+
+      *> -----------------------------------
+       imprime-detalhe.
+           move spaces to ws-detalhe
+           move fs-fone to ws-d-fone
+           move fs-nome to ws-d-nome
+           if fs-pessoa-juridica
+               move "PJ" to ws-d-tipo
+           else
+               move "PF" to ws-d-tipo
+           end-if
+           move fs-endereco(1:22) to ws-d-end
+           move ws-detalhe to relatorio-rec
+           write relatorio-rec
+           add 1 to ws-total.
+
+      *> -----------------------------------
+       imprime-rodape.
+           move ws-total to ws-r-total
+           move spaces to relatorio-rec
+           write relatorio-rec
+           move ws-rodape to relatorio-rec
+           write relatorio-rec.
+
+      *> -----------------------------------
+       fecha-arquivos.
+           close file1
+           close relatorio.
+
+       end program relatorio-clientes.
