@@ -0,0 +1,196 @@
+          >>source format free
+       identification division.
+       program-id. recon-clientes.
+       environment division.
+
+       configuration section.
+
+       input-output section.
+       file-control.
+           select file1 assign to disk
+               organization is indexed
+               access mode is sequential
+               file status is fs1-stat
+               record key is fs1-key
+               alternate record key is fs1-nome
+                   with duplicates.
+           select file2 assign to disk
+               organization is indexed
+               access mode is sequential
+               file status is fs2-stat
+               record key is fs2-key
+               alternate record key is fs2-nome
+                   with duplicates.
+           select divergencias assign to disk
+               organization is line sequential
+               file status is fd-stat.
+
+       data division.
+       file section.
+       fd file1 value of file-id is "clientes.dat".
+       copy clireg replacing ==fs-key==      by ==fs1-key==
+                             ==fs-fone==      by ==fs1-fone==
+                             ==fs-nome==      by ==fs1-nome==
+                             ==fs-endereco==  by ==fs1-endereco==
+                             ==fs-cpf==       by ==fs1-cpf==
+                             ==fs-status==    by ==fs1-status==
+                             ==fs-ativo==     by ==fs1-ativo==
+                             ==fs-inativo==   by ==fs1-inativo==
+                             ==fs-tipo-pessoa==      by ==fs1-tipo-pessoa==
+                             ==fs-pessoa-fisica==    by ==fs1-pessoa-fisica==
+                             ==fs-pessoa-juridica==  by ==fs1-pessoa-juridica==
+                             ==fs-email==            by ==fs1-email==.
+
+       fd file2 value of file-id is "clientes2.dat".
+       copy clireg replacing ==file1-rec== by ==file2-rec==
+                             ==fs-key==      by ==fs2-key==
+                             ==fs-fone==      by ==fs2-fone==
+                             ==fs-nome==      by ==fs2-nome==
+                             ==fs-endereco==  by ==fs2-endereco==
+                             ==fs-cpf==       by ==fs2-cpf==
+                             ==fs-status==    by ==fs2-status==
+                             ==fs-ativo==     by ==fs2-ativo==
+                             ==fs-inativo==   by ==fs2-inativo==
+                             ==fs-tipo-pessoa==      by ==fs2-tipo-pessoa==
+                             ==fs-pessoa-fisica==    by ==fs2-pessoa-fisica==
+                             ==fs-pessoa-juridica==  by ==fs2-pessoa-juridica==
+                             ==fs-email==            by ==fs2-email==.
+
+       fd divergencias value of file-id is "recon-clientes.lst".
+       01 divergencia-rec pic x(100).
+
+       working-storage section.
+       77 fs1-stat pic 9(02).
+           88 fs1-ok  value zeros.
+           88 fs1-fim value 10.
+       77 fs2-stat pic 9(02).
+           88 fs2-ok  value zeros.
+           88 fs2-fim value 10.
+       77 fd-stat pic 9(02).
+
+       77 ws-fim-1 pic x value "n".
+           88 e-fim-1 value "s".
+       77 ws-fim-2 pic x value "n".
+           88 e-fim-2 value "s".
+
+       77 ws-total-div pic 9(05) value zeros.
+
+       01 ws-linha.
+           05 ws-l-tipo pic x(24).
+           05 ws-l-fone pic 9(09) blank when zeros.
+           05 filler    pic x(02) value spaces.
+           05 ws-l-det  pic x(65).
+
+       01 ws-rodape.
+           05 filler      pic x(24) value "total de divergências: ".
+           05 ws-r-total  pic zzzz9.
+
+       procedure division.
+       inicio.
+           perform abrir-arquivos
+           perform le-file1
+           perform le-file2
+           perform until e-fim-1 and e-fim-2
+               evaluate true
+                   when e-fim-1
+                       perform grava-so-em-file2
+                       perform le-file2
+                   when e-fim-2
+                       perform grava-so-em-file1
+                       perform le-file1
+                   when fs1-fone < fs2-fone
+                       perform grava-so-em-file1
+                       perform le-file1
+                   when fs1-fone > fs2-fone
+                       perform grava-so-em-file2
+                       perform le-file2
+                   when other
+                       perform compara-registros
+                       perform le-file1
+                       perform le-file2
+               end-evaluate
+           end-perform
+           perform grava-rodape
+           perform fecha-arquivos
+           stop run.
+
+      *> -----------------------------------
+       abrir-arquivos.
+           open input file1
+           open input file2
+           open output divergencias.
+
+      *> -----------------------------------
+       le-file1.
+           if not e-fim-1
+               read file1 next record
+                   at end
+                       set e-fim-1 to true
+               end-read
+           end-if.
+
+      *> -----------------------------------
+       le-file2.
+           if not e-fim-2
+               read file2 next record
+                   at end
+                       set e-fim-2 to true
+               end-read
+           end-if.
+
+      *> -----------------------------------
+       grava-so-em-file1.
+           move spaces to ws-linha
+           move "só existe em clientes.dat:" to ws-l-tipo
+           move fs1-fone to ws-l-fone
+           move fs1-nome to ws-l-det
+           move ws-linha to divergencia-rec
+           write divergencia-rec
+           add 1 to ws-total-div.
+
+      *> -----------------------------------
+       grava-so-em-file2.
+           move spaces to ws-linha
+           move "só existe em clientes2.dat:" to ws-l-tipo
+           move fs2-fone to ws-l-fone
+           move fs2-nome to ws-l-det
+           move ws-linha to divergencia-rec
+           write divergencia-rec
+           add 1 to ws-total-div.
+
+      *> -----------------------------------
+      *> mesma chave nos dois arquivos - confere o registro inteiro
+      *> (nome, endereço, cpf, status, tipo de pessoa e e-mail), não
+      *> só nome e endereço
+       compara-registros.
+           if fs1-nome not equal fs2-nome or
+              fs1-endereco not equal fs2-endereco or
+              fs1-cpf not equal fs2-cpf or
+              fs1-status not equal fs2-status or
+              fs1-tipo-pessoa not equal fs2-tipo-pessoa or
+              fs1-email not equal fs2-email
+               move spaces to ws-linha
+               move "divergente entre os arquivos:" to ws-l-tipo
+               move fs1-fone to ws-l-fone
+               move fs1-nome to ws-l-det
+               move ws-linha to divergencia-rec
+               write divergencia-rec
+               add 1 to ws-total-div
+           end-if.
+
+      *> -----------------------------------
+       grava-rodape.
+           move spaces to divergencia-rec
+           write divergencia-rec
+           move ws-total-div to ws-r-total
+           move spaces to divergencia-rec
+           move ws-rodape to divergencia-rec
+           write divergencia-rec.
+
+      *> -----------------------------------
+       fecha-arquivos.
+           close file1
+           close file2
+           close divergencias.
+
+       end program recon-clientes.
