@@ -7,24 +7,25 @@
 
        input-output section.
        file-control.
-           select file1 assign to disk
-               organization is indexed
-               access mode is random
-               file status is fs-stat
-               record key is fs-key.
+           select transacoes assign to disk
+               organization is line sequential
+               file status is ft-stat.
+           select lote-log assign to disk
+               organization is line sequential
+               file status is fl-stat.
 
        data division.
        file section.
-       fd file1 value of file-id is "clientes.dat".
-       01 file1-rec.
-           05 fs-key.
-               10 fs-fone pic 9(09) blank when zeros.
-           05 fs-nome     pic x(40).
-           05 fs-endereco pic x(40).
-           05 filler      pic x(20).
+       fd transacoes value of file-id is "clientes-transacoes.txt".
+       01 transacao-rec pic x(160).
+
+       fd lote-log value of file-id is "clientes-lote.log".
+       01 lote-log-rec pic x(240).
 
        working-storage section.
 
+       copy clireg.
+
        01 ws-modulo.
            05 filler pic x(11) value "clientes -".
            05 ws-op pic x(20) value spaces.
@@ -41,6 +42,14 @@
            88 fs-nao-existe value 35.
        77 ws-erro pic x.
            88 e-sim values are "s" "s".
+           88 e-nav-prox value "n" "N".
+           88 e-nav-ant  value "p" "P".
+           88 e-nav-sai  value "q" "Q".
+
+       77 ws-busca pic x.
+           88 e-busca-fone  value "1".
+           88 e-busca-nome  value "2".
+           88 e-busca-lista value "3".
 
        77 ws-numl pic 999.
        77 ws-numc pic 999.
@@ -50,6 +59,52 @@
        77 ws-status pic x(30).
        77 ws-msgerro pic x(80).
 
+       77 ws-fone-check pic 9(09).
+           88 fone-repetido values 111111111 222222222 333333333
+              444444444 555555555 666666666 777777777 888888888
+              999999999.
+       77 ws-ddd pic 9(02).
+       77 ws-fone-msg pic x(80).
+       77 ws-lock-msg pic x(80).
+       77 ws-lock-stat pic 9(02).
+
+       77 ws-arroba pic 9(02).
+       77 ws-email-msg pic x(80).
+
+       77 ws-tipo-msg pic x(80).
+
+      *> -----------------------------------
+      *> modo lote - aplica um arquivo de transações (inclusão/
+      *> alteração/exclusão) sem passar pelos menus interativos.
+       77 ft-stat pic 9(02).
+           88 ft-ok         value zeros.
+           88 ft-fim        value 10.
+           88 ft-nao-existe value 35.
+       77 fl-stat pic 9(02).
+
+       77 ws-param pic x(10).
+       77 ws-modo-lote pic x value "n".
+           88 e-modo-lote value "s".
+
+       77 ws-tx-tipo pic x(01).
+           88 tx-inclusao   value "I" "i".
+           88 tx-alteracao  value "A" "a".
+           88 tx-exclusao   value "E" "e".
+
+      *> guarda os campos editáveis da linha até o registro atual ser
+      *> lido, para não perder fs-status (que não faz parte do
+      *> layout da linha) nem sobrescrever campos com espaço
+       01 ws-tx-dados.
+           05 ws-tx-nome        pic x(40).
+           05 ws-tx-endereco    pic x(40).
+           05 ws-tx-cpf         pic 9(11).
+           05 ws-tx-tipo-pessoa pic x(01).
+           05 ws-tx-email       pic x(40).
+
+       77 ws-tx-total-lidas     pic 9(05) value zeros.
+       77 ws-tx-total-ok        pic 9(05) value zeros.
+       77 ws-tx-total-rejeitadas pic 9(05) value zeros.
+
        copy screenio.
 
        screen section.
@@ -89,6 +144,25 @@
                10 column plus 2 pic x(40) using fs-nome.
                10 line 12 column 10 value "endereço:".
                10 column plus 2 pic x(40) using fs-endereco.
+               10 line 13 column 10 value "     cpf:".
+               10 column plus 2 pic 9(11) using fs-cpf
+                  blank when zeros.
+               10 line 14 column 10 value "  tipo (f-física/j-jurídica):".
+               10 column plus 2 pic x(01) using fs-tipo-pessoa.
+               10 line 15 column 10 value "  e-mail:".
+               10 column plus 2 pic x(40) using fs-email.
+
+       01 ss-busca-tipo foreground-color 6.
+           05 line 10 column 15 value "buscar por:".
+           05 line 11 column 15 value "1 - telefone".
+           05 line 12 column 15 value "2 - nome".
+           05 line 13 column 15 value "3 - listar todos".
+           05 line 14 column 15 value "opção: ".
+           05 line 14 col plus 1 using ws-busca auto.
+
+       01 ss-busca-nome.
+           05 line 10 column 10 value "nome:".
+           05 column plus 2 pic x(40) using fs-nome.
 
        01 ss-erro.
            05 filler foreground-color 4 background-color 1 highlight.
@@ -102,29 +176,193 @@
            set environment 'escdelay' to '25'.
            accept ws-numl from lines
            accept ws-numc from columns
-           perform abrir-arquivos
            call 'start-files'.
-           perform until e-encerrar
-               move "menu" to ws-op
-               move "escolha a opção" to ws-status
-               move spaces to ws-opcao
-               display ss-cls
-               accept ss-menu
-               evaluate true
-                   when e-incluir
-                       perform inclui thru inclui-fim
-                   when e-consultar
-                       perform consulta thru consulta-fim
-                   when e-alterar
-                       perform altera thru altera-fim
-                   when e-excluir
-                       perform exclui thru exclui-fim
-               end-evaluate
-           end-perform.
+           perform verifica-modo-lote.
+           if e-modo-lote
+               perform processa-lote thru processa-lote-fim
+           else
+               perform until e-encerrar
+                   move "menu" to ws-op
+                   move "escolha a opção" to ws-status
+                   move spaces to ws-opcao
+                   display ss-cls
+                   accept ss-menu
+                   evaluate true
+                       when e-incluir
+                           perform inclui thru inclui-fim
+                       when e-consultar
+                           perform consulta thru consulta-fim
+                       when e-alterar
+                           perform altera thru altera-fim
+                       when e-excluir
+                           perform exclui thru exclui-fim
+                   end-evaluate
+               end-perform
+           end-if.
        finaliza.
-           close file1.
+           call 'finaliza-clientes-service'.
            stop run.
 
+      *> -----------------------------------
+      *> modo lote é acionado pela simples presença do arquivo de
+      *> transações no diretório de trabalho, ou informando o
+      *> parâmetro "lote" na chamada do programa.
+       verifica-modo-lote.
+           move "n" to ws-modo-lote
+           accept ws-param from command-line
+           open input transacoes
+           if ft-ok
+               move "s" to ws-modo-lote
+           else
+               if ws-param(1:4) equal "lote" or ws-param(1:4) equal "LOTE"
+                   display
+                     "clientes: modo lote solicitado mas clientes-tra"
+                     "nsacoes.txt não encontrado"
+                   call 'finaliza-clientes-service'
+                   stop run
+               end-if
+           end-if.
+
+      *> -----------------------------------
+      *> lê clientes-transacoes.txt e aplica cada linha (inclusão,
+      *> alteração ou exclusão) chamando os mesmos pontos de entrada
+      *> do cliente-service usados pelos menus interativos, gravando
+      *> o resultado de cada linha em clientes-lote.log.
+       processa-lote.
+           open output lote-log
+           perform le-transacao
+           perform until ft-fim
+               add 1 to ws-tx-total-lidas
+               perform aplica-transacao
+               perform le-transacao
+           end-perform
+           perform grava-lote-resumo
+           close transacoes
+           close lote-log.
+       processa-lote-fim.
+
+      *> -----------------------------------
+       le-transacao.
+           read transacoes
+               at end
+                   set ft-fim to true
+           end-read.
+
+      *> -----------------------------------
+      *> layout de cada linha: tipo|fone|nome|endereço|cpf|tipo-
+      *> pessoa|email (os três últimos campos podem vir em branco).
+      *> o delimitador é "|" (e não vírgula) porque endereço costuma
+      *> trazer vírgula de verdade (ex: "rua x, 123, bairro").
+       aplica-transacao.
+           move spaces to file1-rec
+           move spaces to ws-msgerro
+           unstring transacao-rec delimited by "|"
+               into ws-tx-tipo, fs-fone, fs-nome, fs-endereco,
+                    fs-cpf, fs-tipo-pessoa, fs-email
+           end-unstring
+           evaluate true
+               when tx-inclusao
+                   if fs-nome equal spaces or fs-endereco equal spaces
+                       move "favor informar nome e endereço"
+                           to ws-msgerro
+                   end-if
+                   if fs-tipo-pessoa equal space
+                       set fs-pessoa-fisica to true
+                   end-if
+                   if ws-msgerro equal spaces
+                       perform valida-tipo-pessoa
+                       move ws-tipo-msg to ws-msgerro
+                   end-if
+                   if ws-msgerro equal spaces
+                       perform valida-telefone
+                       move ws-fone-msg to ws-msgerro
+                   end-if
+                   if ws-msgerro equal spaces
+                       perform valida-email
+                       move ws-email-msg to ws-msgerro
+                   end-if
+                   if ws-msgerro equal spaces
+                       call 'salva-cliente' using file1-rec, ws-msgerro,
+                           fs-stat
+                   end-if
+               when tx-alteracao
+      *> fs-fone é a chave da transação, não um campo alterável -
+      *> a validação de formato vale só na inclusão (mesmo critério
+      *> usado em altera-loop)
+                   move fs-nome        to ws-tx-nome
+                   move fs-endereco    to ws-tx-endereco
+                   move fs-cpf         to ws-tx-cpf
+                   move fs-tipo-pessoa to ws-tx-tipo-pessoa
+                   move fs-email       to ws-tx-email
+      *> busca o registro atual para trazer fs-status (que não faz
+      *> parte da linha) e então sobrepõe os campos editáveis da
+      *> transação, em vez de gravar por cima com o buffer zerado
+                   call 'busca-cliente' using file1-rec, ws-msgerro,
+                       fs-stat
+                   if ws-msgerro equal spaces
+                       move ws-tx-nome        to fs-nome
+                       move ws-tx-endereco    to fs-endereco
+                       move ws-tx-cpf         to fs-cpf
+                       move ws-tx-tipo-pessoa to fs-tipo-pessoa
+                       move ws-tx-email       to fs-email
+                   end-if
+                   if ws-msgerro equal spaces
+                       perform valida-tipo-pessoa
+                       move ws-tipo-msg to ws-msgerro
+                   end-if
+                   if ws-msgerro equal spaces
+                       perform valida-email
+                       move ws-email-msg to ws-msgerro
+                   end-if
+                   if ws-msgerro equal spaces
+                       call 'altera-cliente' using file1-rec, ws-msgerro,
+                           fs-stat
+                   end-if
+               when tx-exclusao
+                   call 'inativa-cliente' using file1-rec, ws-msgerro,
+                       fs-stat
+               when other
+                   move "tipo de transação inválido" to ws-msgerro
+           end-evaluate
+           if ws-msgerro equal spaces
+               add 1 to ws-tx-total-ok
+           else
+               add 1 to ws-tx-total-rejeitadas
+           end-if
+           perform grava-lote-linha.
+
+      *> -----------------------------------
+       grava-lote-linha.
+           move spaces to lote-log-rec
+           if ws-msgerro equal spaces
+               string function trim(transacao-rec) delimited by size
+                      " -- ok"                      delimited by size
+                      into lote-log-rec
+               end-string
+           else
+               string function trim(transacao-rec) delimited by size
+                      " -- "                        delimited by size
+                      function trim(ws-msgerro)     delimited by size
+                      into lote-log-rec
+               end-string
+           end-if
+           write lote-log-rec.
+
+      *> -----------------------------------
+       grava-lote-resumo.
+           move spaces to lote-log-rec
+           write lote-log-rec
+           string "total: "                delimited by size
+                  ws-tx-total-lidas        delimited by size
+                  " lidas, "               delimited by size
+                  ws-tx-total-ok           delimited by size
+                  " aplicadas, "           delimited by size
+                  ws-tx-total-rejeitadas   delimited by size
+                  " rejeitadas"            delimited by size
+                  into lote-log-rec
+           end-string
+           write lote-log-rec.
+
       *> -----------------------------------
        inclui.
            move "inclusão" to ws-op.
@@ -141,7 +379,28 @@
                perform mostra-erro
                go inclui-loop
            end-if
-           call 'salva-cliente' using file1-rec, ws-msgerro.
+           if fs-tipo-pessoa equal space
+               set fs-pessoa-fisica to true
+           end-if
+           perform valida-tipo-pessoa.
+           if ws-tipo-msg not equal spaces
+               move ws-tipo-msg to ws-msgerro
+               perform mostra-erro
+               go inclui-loop
+           end-if
+           perform valida-telefone.
+           if ws-fone-msg not equal spaces
+               move ws-fone-msg to ws-msgerro
+               perform mostra-erro
+               go inclui-loop
+           end-if
+           perform valida-email.
+           if ws-email-msg not equal spaces
+               move ws-email-msg to ws-msgerro
+               perform mostra-erro
+               go inclui-loop
+           end-if
+           call 'salva-cliente' using file1-rec, ws-msgerro, fs-stat.
            if ws-msgerro not equal to spaces
                perform mostra-erro
            end-if.
@@ -153,7 +412,26 @@
            move "consulta" to ws-op.
            move "esc para encerrar" to ws-status.
            display ss-cls.
-       consulta-loop.
+           move spaces to ws-busca.
+           display ss-busca-tipo.
+           accept ss-busca-tipo.
+           if cob-crt-status = cob-scr-esc
+               go consulta-fim
+           end-if
+           evaluate true
+               when e-busca-fone
+                   go consulta-fone
+               when e-busca-nome
+                   go consulta-nome
+               when e-busca-lista
+                   go consulta-lista
+               when other
+                   go consulta-fim
+           end-evaluate.
+      *> --- busca por telefone (chave primária) ---
+       consulta-fone.
+           display ss-cls.
+       consulta-fone-loop.
            move spaces to file1-rec.
            display ss-tela-registro.
            perform le-cliente thru le-cliente-fim.
@@ -165,7 +443,92 @@
                move "pressione enter" to ws-msgerro
                perform mostra-erro
            end-if.
-           go consulta-loop.
+           go consulta-fone-loop.
+      *> --- busca por nome (chave alternativa, com duplicatas) ---
+       consulta-nome.
+           display ss-cls.
+       consulta-nome-loop.
+           move spaces to file1-rec.
+           display ss-cls.
+           display ss-busca-nome.
+           accept ss-busca-nome.
+           if cob-crt-status = cob-scr-esc
+               go consulta-fim
+           end-if
+           if fs-nome equal spaces
+               go consulta-nome-loop
+           end-if
+           call 'busca-cliente-nome-inicia' using file1-rec,
+               ws-msgerro, fs-stat.
+           if ws-msgerro not equal to spaces
+               perform mostra-erro
+               go consulta-nome-loop
+           end-if.
+       consulta-nome-resultado.
+           call 'busca-cliente-nome-proximo' using file1-rec,
+               ws-msgerro, fs-stat.
+           if ws-msgerro not equal to spaces
+               perform mostra-erro
+               go consulta-nome-loop
+           end-if
+           if fs-inativo
+               go consulta-nome-resultado
+           end-if
+           display ss-tela-registro
+           display ss-dados
+           move "enter para próximo, esc para nova busca" to ws-msgerro
+           perform mostra-erro
+           if cob-crt-status = cob-scr-esc
+               go consulta-nome-loop
+           end-if.
+           go consulta-nome-resultado.
+      *> --- listar todos (browse sequencial com próximo/anterior) ---
+       consulta-lista.
+           display ss-cls.
+           move spaces to file1-rec.
+           call 'lista-inicia' using file1-rec, ws-msgerro, fs-stat.
+           if ws-msgerro not equal to spaces
+               perform mostra-erro
+               go consulta-fim
+           end-if.
+       consulta-lista-proximo.
+           call 'lista-proximo' using file1-rec, ws-msgerro, fs-stat.
+           if ws-msgerro not equal to spaces
+               perform mostra-erro
+               go consulta-lista-navega
+           end-if
+           if fs-inativo
+               go consulta-lista-proximo
+           end-if
+           perform consulta-lista-mostra.
+           go consulta-lista-navega.
+       consulta-lista-anterior.
+           call 'lista-anterior' using file1-rec, ws-msgerro, fs-stat.
+           if ws-msgerro not equal to spaces
+               perform mostra-erro
+               go consulta-lista-navega
+           end-if
+           if fs-inativo
+               go consulta-lista-anterior
+           end-if
+           perform consulta-lista-mostra.
+       consulta-lista-navega.
+           move "n próximo, p anterior, q sair" to ws-msgerro.
+           move "n" to ws-erro.
+           perform mostra-erro.
+           evaluate true
+               when e-nav-prox
+                   go consulta-lista-proximo
+               when e-nav-ant
+                   go consulta-lista-anterior
+               when e-nav-sai
+                   go consulta-fim
+               when other
+                   go consulta-lista-navega
+           end-evaluate.
+       consulta-lista-mostra.
+           display ss-tela-registro
+           display ss-dados.
        consulta-fim.
 
       *> -----------------------------------
@@ -176,25 +539,46 @@
        altera-loop.
            move spaces to file1-rec.
            display ss-tela-registro.
-           perform le-cliente thru le-cliente-fim.
+           perform le-cliente-edicao thru le-cliente-edicao-fim.
            if fs-cancela
                go to altera-fim
            end-if
            if fs-ok
                accept ss-dados
                if cob-crt-status = cob-scr-esc
+                   call 'libera-cliente' using file1-rec, ws-lock-msg,
+                       ws-lock-stat
                    go altera-loop
                end-if
            else
                go altera-loop
             end-if
-            rewrite file1-rec
-                invalid key
-                    move "erro ao gravar" to ws-msgerro
-                    perform mostra-erro
-                not invalid key
-                    continue
-            end-rewrite.
+      *> fs-fone e a chave e nao esta em ss-dados (so ss-chave a
+      *> exibe) - nao ha o que revalidar aqui; a checagem de telefone
+      *> vale so na inclusao, quando o operador de fato o informa.
+            perform valida-tipo-pessoa.
+            if ws-tipo-msg not equal spaces
+                move ws-tipo-msg to ws-msgerro
+                perform mostra-erro
+                call 'libera-cliente' using file1-rec, ws-lock-msg,
+                    ws-lock-stat
+                go altera-loop
+            end-if
+            perform valida-email.
+            if ws-email-msg not equal spaces
+                move ws-email-msg to ws-msgerro
+                perform mostra-erro
+                call 'libera-cliente' using file1-rec, ws-lock-msg,
+                    ws-lock-stat
+                go altera-loop
+            end-if
+      *> altera-cliente regrava e, com isso, libera o travamento
+            call 'altera-cliente' using file1-rec, ws-msgerro, fs-stat.
+            if ws-msgerro not equal to spaces
+                perform mostra-erro
+                call 'libera-cliente' using file1-rec, ws-lock-msg,
+                    ws-lock-stat
+            end-if.
             go altera-loop.
        altera-fim.
 
@@ -205,7 +589,7 @@
            display ss-cls.
            move spaces to file1-rec.
            display ss-tela-registro.
-           perform le-cliente thru le-cliente-fim.
+           perform le-cliente-edicao thru le-cliente-edicao-fim.
            if fs-cancela
                go exclui-fim
            end-if
@@ -217,13 +601,17 @@
            move "confirma a exclusão do cliente (s/n)?" to ws-msgerro.
            accept ss-erro.
            if not e-sim
+               call 'libera-cliente' using file1-rec, ws-lock-msg,
+                   ws-lock-stat
                go exclui-fim
            end-if
-           delete file1
-               invalid key
-                   move "erro ao excluir" to ws-msgerro
-                   perform mostra-erro
-           end-delete.
+      *> inativa-cliente regrava e, com isso, libera o travamento
+           call 'inativa-cliente' using file1-rec, ws-msgerro, fs-stat.
+           if ws-msgerro not equal to spaces
+               perform mostra-erro
+               call 'libera-cliente' using file1-rec, ws-lock-msg,
+                   ws-lock-stat
+           end-if.
        exclui-fim.
 
       *> -----------------------------------
@@ -231,24 +619,86 @@
        le-cliente.
            accept ss-chave.
            if not cob-crt-status = cob-scr-esc
-               read file1
-                   invalid key
-                       move "cliente não encontrado" to ws-msgerro
-                       perform mostra-erro
-               end-read
+               call 'busca-cliente' using file1-rec, ws-msgerro, fs-stat
+               if fs-ok and fs-inativo
+                   move "cliente inativo" to ws-msgerro
+                   move 35 to fs-stat
+               end-if
+               if ws-msgerro not equal to spaces
+                   perform mostra-erro
+               end-if
            else
                move 99 to fs-stat
            end-if.
        le-cliente-fim.
 
       *> -----------------------------------
-      *> abre arquivos para entrada e saída
-       abrir-arquivos.
-           open i-o file1
-           if fs-nao-existe then
-               open output file1
-               close file1
-               open i-o file1
+      *> le cliente para alteração/exclusão, mantendo o registro
+      *> travado até o chamador regravar ou chamar libera-cliente,
+      *> para dois operadores não se atropelarem no mesmo cliente
+       le-cliente-edicao.
+           accept ss-chave.
+           if not cob-crt-status = cob-scr-esc
+               call 'busca-cliente-edicao' using file1-rec, ws-msgerro,
+                   fs-stat
+               if fs-ok and fs-inativo
+                   move "cliente inativo" to ws-msgerro
+                   move 35 to fs-stat
+                   call 'libera-cliente' using file1-rec, ws-lock-msg,
+                       ws-lock-stat
+               end-if
+               if ws-msgerro not equal to spaces
+                   perform mostra-erro
+               end-if
+           else
+               move 99 to fs-stat
+           end-if.
+       le-cliente-edicao-fim.
+
+      *> -----------------------------------
+      *> valida se fs-fone tem cara de ddd + número reais, rejeitando
+      *> zero, dígito repetido e ddd fora da faixa 11-99
+       valida-telefone.
+           move spaces to ws-fone-msg
+           move fs-fone to ws-fone-check
+           move fs-fone(1:2) to ws-ddd
+           if fs-fone equal zeros or fone-repetido or ws-ddd < 11
+               move "telefone inválido" to ws-fone-msg
+           end-if.
+
+      *> -----------------------------------
+      *> valida se fs-email tem cara de endereço eletrônico: campo em
+      *> branco é aceito (opcional), mas se informado precisa ter algo
+      *> antes e depois do "@".
+       valida-email.
+           move spaces to ws-email-msg
+           if fs-email not equal spaces
+               move zeros to ws-arroba
+               inspect fs-email tallying ws-arroba
+                   for characters before initial "@"
+               if ws-arroba = 0 or ws-arroba > 38
+                   move "e-mail inválido" to ws-email-msg
+               else
+                   if fs-email(ws-arroba + 2:1) equal space
+                       move "e-mail inválido" to ws-email-msg
+                   end-if
+               end-if
+           end-if.
+
+      *> -----------------------------------
+      *> normaliza fs-tipo-pessoa para maiúsculo e rejeita qualquer
+      *> valor que não seja F (pessoa física) ou J (pessoa jurídica)
+       valida-tipo-pessoa.
+           move spaces to ws-tipo-msg
+           if fs-tipo-pessoa equal "f"
+               set fs-pessoa-fisica to true
+           end-if
+           if fs-tipo-pessoa equal "j"
+               set fs-pessoa-juridica to true
+           end-if
+           if not fs-pessoa-fisica and not fs-pessoa-juridica
+               move "tipo de pessoa inválido (use F ou J)"
+                   to ws-tipo-msg
            end-if.
 
       *> -----------------------------------
