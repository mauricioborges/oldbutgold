@@ -0,0 +1,200 @@
+          >>source format free
+       identification division.
+       program-id. carga-clientes.
+       environment division.
+
+       configuration section.
+
+       input-output section.
+       file-control.
+           select entrada assign to disk
+               organization is line sequential
+               file status is fe-stat.
+           select rejeitados assign to disk
+               organization is line sequential
+               file status is fr-stat.
+
+       data division.
+       file section.
+       fd entrada value of file-id is "carga-clientes.txt".
+       01 entrada-rec pic x(150).
+
+       fd rejeitados value of file-id is "carga-clientes-rejeitados.log".
+       01 rejeitado-rec pic x(200).
+
+       working-storage section.
+       copy clireg.
+
+       77 fe-stat pic 9(02).
+           88 fe-ok  value zeros.
+           88 fe-fim value 10.
+       77 fr-stat pic 9(02).
+
+       77 ws-msgerro pic x(80).
+       77 ws-app-stat pic 9(02).
+
+       77 ws-total-lidos     pic 9(05) value zeros.
+       77 ws-total-incluidos pic 9(05) value zeros.
+       77 ws-total-rejeitados pic 9(05) value zeros.
+
+       01 ws-motivo pic x(40).
+
+       77 ws-fone-check pic 9(09).
+           88 fone-repetido values 111111111 222222222 333333333
+              444444444 555555555 666666666 777777777 888888888
+              999999999.
+       77 ws-ddd pic 9(02).
+       77 ws-fone-msg pic x(40).
+
+       77 ws-arroba pic 9(02).
+       77 ws-email-msg pic x(40).
+
+       77 ws-tipo-msg pic x(40).
+
+       procedure division.
+       inicio.
+           perform abrir-arquivos
+           perform le-entrada
+           perform until fe-fim
+               add 1 to ws-total-lidos
+               perform processa-linha
+               perform le-entrada
+           end-perform
+           perform mostra-resumo
+           perform fecha-arquivos
+           stop run.
+
+      *> -----------------------------------
+       abrir-arquivos.
+           open input entrada
+           open output rejeitados
+           call 'start-files'.
+
+      *> -----------------------------------
+       le-entrada.
+           read entrada
+               at end
+                   set fe-fim to true
+           end-read.
+
+      *> -----------------------------------
+      *> quebra a linha de entrada (telefone|nome|endereço|cpf|tipo-
+      *> pessoa|email, os dois últimos campos podem vir em branco) e
+      *> chama a mesma rotina de gravação usada pelo cadastro
+      *> interativo, rejeitando linhas com dados obrigatórios em
+      *> branco, telefone/e-mail em formato inválido ou telefone
+      *> duplicado. o delimitador é "|" (e não vírgula) porque
+      *> endereço costuma trazer vírgula de verdade
+      *> (ex: "rua x, 123, bairro").
+       processa-linha.
+           move spaces to file1-rec
+           unstring entrada-rec delimited by "|"
+               into fs-fone, fs-nome, fs-endereco, fs-cpf,
+                    fs-tipo-pessoa, fs-email
+           end-unstring
+           if fs-tipo-pessoa equal space
+               set fs-pessoa-fisica to true
+           end-if
+           if fs-fone equal zeros or fs-nome equal spaces
+                 or fs-endereco equal spaces
+               move "telefone/nome/endereço em branco" to ws-motivo
+               perform grava-rejeitado
+               go processa-linha-fim
+           end-if
+           perform valida-tipo-pessoa
+           if ws-tipo-msg not equal spaces
+               move ws-tipo-msg to ws-motivo
+               perform grava-rejeitado
+               go processa-linha-fim
+           end-if
+           perform valida-telefone
+           if ws-fone-msg not equal spaces
+               move ws-fone-msg to ws-motivo
+               perform grava-rejeitado
+               go processa-linha-fim
+           end-if
+           perform valida-email
+           if ws-email-msg not equal spaces
+               move ws-email-msg to ws-motivo
+               perform grava-rejeitado
+               go processa-linha-fim
+           end-if
+           call 'salva-cliente' using file1-rec, ws-msgerro,
+               ws-app-stat.
+           if ws-msgerro not equal to spaces
+               move ws-msgerro to ws-motivo
+               perform grava-rejeitado
+           else
+               add 1 to ws-total-incluidos
+           end-if.
+       processa-linha-fim.
+
+      *> -----------------------------------
+      *> normaliza fs-tipo-pessoa para maiúsculo e rejeita qualquer
+      *> valor que não seja F (pessoa física) ou J (pessoa jurídica)
+       valida-tipo-pessoa.
+           move spaces to ws-tipo-msg
+           if fs-tipo-pessoa equal "f"
+               set fs-pessoa-fisica to true
+           end-if
+           if fs-tipo-pessoa equal "j"
+               set fs-pessoa-juridica to true
+           end-if
+           if not fs-pessoa-fisica and not fs-pessoa-juridica
+               move "tipo de pessoa inválido (use F ou J)"
+                   to ws-tipo-msg
+           end-if.
+
+      *> -----------------------------------
+      *> mesmos critérios de validação usados no cadastro interativo
+      *> (clientes.cbl): ddd real e dígitos não repetidos
+       valida-telefone.
+           move spaces to ws-fone-msg
+           move fs-fone to ws-fone-check
+           move fs-fone(1:2) to ws-ddd
+           if fs-fone equal zeros or fone-repetido or ws-ddd < 11
+               move "telefone inválido" to ws-fone-msg
+           end-if.
+
+      *> -----------------------------------
+      *> campo em branco é aceito (opcional); se informado precisa ter
+      *> algo antes e depois do "@"
+       valida-email.
+           move spaces to ws-email-msg
+           if fs-email not equal spaces
+               move zeros to ws-arroba
+               inspect fs-email tallying ws-arroba
+                   for characters before initial "@"
+               if ws-arroba = 0 or ws-arroba > 38
+                   move "e-mail inválido" to ws-email-msg
+               else
+                   if fs-email(ws-arroba + 2:1) equal space
+                       move "e-mail inválido" to ws-email-msg
+                   end-if
+               end-if
+           end-if.
+
+      *> -----------------------------------
+       grava-rejeitado.
+           move spaces to rejeitado-rec
+           string entrada-rec  delimited by size
+                  " -- "       delimited by size
+                  ws-motivo    delimited by size
+                  into rejeitado-rec
+           end-string
+           write rejeitado-rec
+           add 1 to ws-total-rejeitados.
+
+      *> -----------------------------------
+       mostra-resumo.
+           display "carga-clientes: " ws-total-lidos " lidos, "
+               ws-total-incluidos " incluídos, "
+               ws-total-rejeitados " rejeitados".
+
+      *> -----------------------------------
+       fecha-arquivos.
+           close entrada
+           close rejeitados
+           call 'finaliza-clientes-service'.
+
+       end program carga-clientes.
